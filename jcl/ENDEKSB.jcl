@@ -0,0 +1,34 @@
+//ENDEKSB  JOB (ACCTG),'YILLIK SAGLIK TARAMASI',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PULLS THE NIGHTLY HR BOY/KILO EXTRACT AND RUNS THE ENDEKS    *
+//* STAFF HEALTH-CHECK BATCH REPORT (PGM ENDEKSB) UNATTENDED SO  *
+//* THE REPORT IS ON THE SHARED PRINTER QUEUE BEFORE THE         *
+//* OCCUPATIONAL HEALTH TEAM ARRIVES IN THE MORNING.             *
+//* SCHEDULED NIGHTLY BY THE PRODUCTION SCHEDULER.               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO INFILE(HREXTR) OUTFILE(ENDEKSIN)
+/*
+//HREXTR   DD   DSN=HRSYS.DAILY.BOYKILO.EXTRACT,DISP=SHR
+//ENDEKSIN DD   DSN=&&ENDEKSIN,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//*--------------------------------------------------------------*
+//* STEP020 - RUN THE BATCH ENDEKS REPORT AGAINST TODAY'S        *
+//* EXTRACT. THE BATCH REPORT DOES NOT TOUCH ENDEKS HISTORY OR   *
+//* THE EXCEPTION LOG - THOSE ARE WRITTEN ONLY BY THE INTERACTIVE*
+//* ENDEKS PROGRAM RUN UNDER THE MENU.                           *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=ENDEKSB
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//ENDEKSIN DD   DSN=&&ENDEKSIN,DISP=(OLD,DELETE,DELETE)
+//SYSOUT   DD   SYSOUT=(R,PRMD01)
+//*--------------------------------------------------------------*
+//* REPORT IS WRITTEN TO SYSOUT CLASS R, HELD FOR THE SHARED     *
+//* HR/OCCUPATIONAL HEALTH PRINTER QUEUE (PRMD01).               *
+//*--------------------------------------------------------------*
