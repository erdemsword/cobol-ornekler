@@ -3,31 +3,111 @@
        AUTHOR. Erdem.
        DATE-WRITTEN. 05 Mayis.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-HISTORY ASSIGN TO SKORTAR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS tahmin_sk_durum.
+           SELECT EXCEPTION-LOG ASSIGN TO HATALOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS tahmin_hl_durum.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EXCEPTION-LOG.
+           COPY HATAKAYIT.
+
+       FD  SCORE-HISTORY.
+       01  SCORE-HISTORY-KAYDI.
+           02 SH-OYUNCU PIC X(20).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 SH-TARIH PIC 9(08).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 SH-SAAT PIC 9(06).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 SH-SONUC PIC X(01).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 SH-KULLANILAN-HAK PIC 9(02).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 SH-ZORLUK PIC X(01).
+
        WORKING-STORAGE SECTION.
-       01 tahmin_min PIC 9(1) VALUE 1.
-       01 tahmin_max PIC 9(1) VALUE 9.
-       01 tahmin_sayi PIC 9(1).
-       01 tahmin_kalan PIC 9(1) VALUE 3.
-       01 tahmin_sayi_input PIC 9(1).
+       01 tahmin_min PIC 9(2) VALUE 1.
+       01 tahmin_max PIC 9(2) VALUE 9.
+       01 tahmin_sayi PIC 9(2).
+       01 tahmin_kalan PIC 9(2) VALUE 3.
+       01 tahmin_baslangic_hak PIC 9(2) VALUE 3.
+       01 tahmin_kullanilan_hak PIC 9(2).
+       01 tahmin_deneme_sayisi PIC 9(2) VALUE 0.
+       01 tahmin_sayi_input PIC 9(2).
+
+       01 tahmin_oyuncu PIC X(20).
+
+       01 tahmin_zorluk_giris PIC X(01).
+       01 tahmin_zorluk PIC X(01) VALUE "K".
+           88 tahmin_kolay VALUE "K".
+           88 tahmin_zor VALUE "Z".
+
+       01 tahmin_sonuc_sw PIC X VALUE "D".
+           88 tahmin_kazandi VALUE "K".
+           88 tahmin_kaybetti VALUE "Y".
+
+       01 tahmin_zaman_damgasi.
+           02 tahmin_zaman_tarih PIC 9(08).
+           02 tahmin_zaman_saat PIC 9(06).
+           02 FILLER PIC X(08).
+
+       01 tahmin_sk_durum PIC XX.
+           88 tahmin_sk_ok VALUE "00".
+           88 tahmin_sk_dosya_yok VALUE "35".
+
+       01 tahmin_hl_durum PIC XX.
+           88 tahmin_hl_ok VALUE "00".
+           88 tahmin_hl_dosya_yok VALUE "35".
+
        PROCEDURE DIVISION.
 
+           OYUNCU-ADI-AL.
+           DISPLAY "Adinizi giriniz : ".
+           ACCEPT tahmin_oyuncu.
+
+           ZORLUK-SEC.
+           DISPLAY "Zorluk seciniz (K = Kolay 1-20/5 hak, "
+      -        "Z = Zor 1-9/3 hak) : ".
+           ACCEPT tahmin_zorluk_giris.
+           MOVE FUNCTION UPPER-CASE (tahmin_zorluk_giris) TO
+               tahmin_zorluk.
+           IF tahmin_zor THEN
+               MOVE 1 TO tahmin_min
+               MOVE 9 TO tahmin_max
+               MOVE 3 TO tahmin_baslangic_hak
+           ELSE
+               SET tahmin_kolay TO TRUE
+               MOVE 1 TO tahmin_min
+               MOVE 20 TO tahmin_max
+               MOVE 5 TO tahmin_baslangic_hak
+           END-IF.
+           MOVE tahmin_baslangic_hak TO tahmin_kalan.
+           MOVE 0 TO tahmin_deneme_sayisi.
+
            RANDOM-NUMBER.
-           PERFORM 9 TIMES
-               COMPUTE tahmin_sayi = FUNCTION RANDOM() *
-                       (tahmin_max - tahmin_min + 1) + tahmin_min
-               DISPLAY "RASTGELE SAYI = " tahmin_sayi
-           END-PERFORM.
+           COMPUTE tahmin_sayi = FUNCTION RANDOM() *
+                   (tahmin_max - tahmin_min + 1) + tahmin_min.
 
            FIRST-CODE.
-           PERFORM SECOND-CODE WITH TEST AFTER UNTIL tahmin_kalan < 1.
-           STOP RUN.
+           PERFORM SECOND-CODE WITH TEST AFTER UNTIL
+               tahmin_kalan < 1 OR tahmin_kazandi.
+
+           PERFORM SKOR-KAYDI-YAZ.
+           IF tahmin_kaybetti THEN
+               PERFORM TAHMIN-HATA-KAYDI-YAZ
+           END-IF.
+           GOBACK.
 
            SECOND-CODE.
+           ADD 1 TO tahmin_deneme_sayisi.
            DISPLAY "--------------------".
-           DISPLAY "Sayi tahmin et 1-9 : ".
+           DISPLAY "Sayi tahmin et " tahmin_min "-" tahmin_max " : ".
            DISPLAY "--------------------".
            ACCEPT tahmin_sayi_input.
 
@@ -35,14 +115,56 @@
                COMPUTE tahmin_kalan = tahmin_kalan - 1
                DISPLAY "--------------------"
                DISPLAY "Yanlis sayi tahmin ettiniz "
+               IF tahmin_sayi_input < tahmin_sayi THEN
+                   DISPLAY "Ipucu : dogru sayi girdiginizden BUYUK"
+               ELSE
+                   DISPLAY "Ipucu : dogru sayi girdiginizden KUCUK"
+               END-IF
                DISPLAY "Kalan hak : " tahmin_kalan
                IF tahmin_kalan < 1 THEN
+                   SET tahmin_kaybetti TO TRUE
                    DISPLAY "--------------------"
                    DISPLAY "Tahmin hakkiniz kalmadi program sonlaniyor"
                END-IF
            ELSE
+               SET tahmin_kazandi TO TRUE
                DISPLAY "--------------------"
                DISPLAY "Dogru sayiyi tahmin ettiniz"
                DISPLAY "--------------------"
-               STOP RUN
            END-IF.
+
+           SKOR-KAYDI-YAZ.
+           MOVE tahmin_deneme_sayisi TO tahmin_kullanilan_hak.
+           MOVE FUNCTION CURRENT-DATE TO tahmin_zaman_damgasi.
+           OPEN EXTEND SCORE-HISTORY.
+           IF tahmin_sk_dosya_yok THEN
+               OPEN OUTPUT SCORE-HISTORY
+           END-IF.
+           MOVE SPACES TO SCORE-HISTORY-KAYDI.
+           MOVE tahmin_oyuncu TO SH-OYUNCU.
+           MOVE tahmin_zaman_tarih TO SH-TARIH.
+           MOVE tahmin_zaman_saat TO SH-SAAT.
+           IF tahmin_kazandi THEN
+               MOVE "K" TO SH-SONUC
+           ELSE
+               MOVE "Y" TO SH-SONUC
+           END-IF.
+           MOVE tahmin_kullanilan_hak TO SH-KULLANILAN-HAK.
+           MOVE tahmin_zorluk TO SH-ZORLUK.
+           WRITE SCORE-HISTORY-KAYDI.
+           CLOSE SCORE-HISTORY.
+
+           TAHMIN-HATA-KAYDI-YAZ.
+           MOVE FUNCTION CURRENT-DATE TO tahmin_zaman_damgasi.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF tahmin_hl_dosya_yok THEN
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+           MOVE SPACES TO HATA-KAYDI.
+           MOVE "TAHMIN" TO HK-PROGRAM-ID.
+           MOVE tahmin_zaman_tarih TO HK-TARIH.
+           MOVE tahmin_zaman_saat TO HK-SAAT.
+           MOVE "HAK-BITTI" TO HK-NEDEN-KODU.
+           MOVE 0 TO HK-KIMLIK-NO.
+           WRITE HATA-KAYDI.
+           CLOSE EXCEPTION-LOG.
