@@ -1,40 +1,125 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARRAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO HATALOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HL-DURUM.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+           COPY HATAKAYIT.
+
        WORKING-STORAGE SECTION.
+       01 WS-HL-DURUM PIC XX.
+           88 WS-HL-OK VALUE "00".
+           88 WS-HL-DOSYA-YOK VALUE "35".
+       01 WS-ZAMAN-DAMGASI.
+           02 WS-ZAMAN-TARIH PIC 9(08).
+           02 WS-ZAMAN-SAAT PIC 9(06).
+           02 FILLER PIC X(08).
        01 WS-START PIC 9(2).
        01 WS-END PIC 9(2).
        01 WS-TARGET PIC 9(2).
        01 WS-NUMBER PIC 9(2).
        01 WS-PERFORM PIC 9(2).
+       01 WS-HEDEF-SAYISI PIC 9(2).
+       01 WS-HEDEF-TABLO.
+           02 WS-HEDEF PIC 9(2) OCCURS 10 TIMES.
+       01 WS-BULUNDU-TABLO.
+           02 WS-BULUNDU PIC X(1) OCCURS 10 TIMES.
+               88 WS-HEDEF-BULUNDU VALUE "E".
+       01 WS-I PIC 9(2).
+       01 WS-J PIC 9(2).
+       01 WS-ESLESTI-SW PIC X(1) VALUE "H".
+           88 WS-ESLESTI VALUE "E".
+       01 WS-HATA-NEDEN PIC X(12).
        PROCEDURE DIVISION.
            DISPLAY "Baslangic sayisi gir = "
            ACCEPT WS-START
            DISPLAY "Bitis sayisi gir = "
            ACCEPT WS-END
-           DISPLAY "Hedef sayiyi gir = "
-           ACCEPT WS-TARGET
 
            IF WS-START IS GREATER WS-END THEN
-               DISPLAY 
+               DISPLAY
                "Baslangic sayisi bitis sayisindan buyuk olmamali"
-               STOP RUN
-           ELSE
-           IF WS-TARGET IS GREATER WS-END OR NOT GREATER WS-START THEN
-               DISPLAY 
-               "Hedef sayi baslangic sayi ila bitis sayi arasnda olmali"
-               STOP RUN
+               MOVE "ARALIK" TO WS-HATA-NEDEN
+               PERFORM WS-HATA-KAYDI-YAZ
+               GOBACK
+           END-IF.
+
+           DISPLAY "Kac hedef sayi girmek istersiniz (en fazla 10) = "
+           ACCEPT WS-HEDEF-SAYISI
+           IF WS-HEDEF-SAYISI IS GREATER 10 OR
+               WS-HEDEF-SAYISI IS LESS 1 THEN
+               DISPLAY "Hedef sayisi 1 ile 10 arasinda olmali"
+               MOVE "HEDEF-SAYISI" TO WS-HATA-NEDEN
+               PERFORM WS-HATA-KAYDI-YAZ
+               GOBACK
            END-IF.
-           
+
+           MOVE 0 TO WS-I
+           PERFORM WS-HEDEF-SAYISI TIMES
+               ADD 1 TO WS-I
+               DISPLAY "Hedef sayi " WS-I " gir = "
+               ACCEPT WS-TARGET
+               IF WS-TARGET IS GREATER WS-END OR
+                   WS-TARGET IS NOT GREATER WS-START THEN
+                   DISPLAY
+                   "Hedef sayi baslangic sayi ila bitis sayi arasnda "
+                   "olmali"
+                   MOVE "HEDEF-ARALIK" TO WS-HATA-NEDEN
+                   PERFORM WS-HATA-KAYDI-YAZ
+                   GOBACK
+               END-IF
+               MOVE WS-TARGET TO WS-HEDEF (WS-I)
+               MOVE "H" TO WS-BULUNDU (WS-I)
+           END-PERFORM.
+
            DISPLAY "-----------------------"
            COMPUTE WS-PERFORM = WS-END - WS-START
+           MOVE WS-START TO WS-NUMBER
            PERFORM WS-PERFORM TIMES
-               COMPUTE WS-START = (WS-START) + 1
-               IF WS-START EQUAL TO WS-TARGET THEN
-                   DISPLAY WS-START " - hedef sayi"
+               ADD 1 TO WS-NUMBER
+               MOVE "H" TO WS-ESLESTI-SW
+               PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J IS GREATER WS-HEDEF-SAYISI
+                   IF WS-NUMBER EQUAL TO WS-HEDEF (WS-J) THEN
+                       MOVE "E" TO WS-BULUNDU (WS-J)
+                       MOVE "E" TO WS-ESLESTI-SW
+                   END-IF
+               END-PERFORM
+               IF WS-ESLESTI THEN
+                   DISPLAY WS-NUMBER " - hedef sayi"
                ELSE
-                   DISPLAY WS-START
+                   DISPLAY WS-NUMBER
                END-IF
+           END-PERFORM.
 
+           DISPLAY "-----------------------".
+           DISPLAY "Hedef sayi sonuclari :".
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J IS GREATER WS-HEDEF-SAYISI
+               IF WS-HEDEF-BULUNDU (WS-J) THEN
+                   DISPLAY WS-HEDEF (WS-J) " - BULUNDU"
+               ELSE
+                   DISPLAY WS-HEDEF (WS-J) " - BULUNAMADI"
+               END-IF
            END-PERFORM.
-       STOP RUN.
+       GOBACK.
+
+       WS-HATA-KAYDI-YAZ.
+           MOVE FUNCTION CURRENT-DATE TO WS-ZAMAN-DAMGASI.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF WS-HL-DOSYA-YOK THEN
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+           MOVE SPACES TO HATA-KAYDI.
+           MOVE "ARRAY" TO HK-PROGRAM-ID.
+           MOVE WS-ZAMAN-TARIH TO HK-TARIH.
+           MOVE WS-ZAMAN-SAAT TO HK-SAAT.
+           MOVE WS-HATA-NEDEN TO HK-NEDEN-KODU.
+           MOVE 0 TO HK-KIMLIK-NO.
+           WRITE HATA-KAYDI.
+           CLOSE EXCEPTION-LOG.
