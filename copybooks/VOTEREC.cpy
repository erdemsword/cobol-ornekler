@@ -0,0 +1,7 @@
+      * VOTE-MASTER record layout - shared by OY and OYSONUC so both
+      * programs agree on what a cast vote looks like on disk.
+       01  VOTE-MASTER-RECORD.
+           02 VM-KIMLIK-NO PIC 9(11).
+           02 VM-OY-PARTI PIC 9(01).
+           02 VM-OY-TARIH PIC 9(08).
+           02 VM-OY-SAAT PIC 9(06).
