@@ -0,0 +1,10 @@
+      * Shared person-identity fields - common to OY's voter roll and
+      * ENDEKS's staff records, so a person's name and ID number are
+      * defined and maintained in exactly one place instead of
+      * drifting between the two programs. Includers that need their
+      * own field-name prefix COPY this REPLACING the bare names
+      * below.
+           02 AD PIC X(025).
+           02 SOYAD PIC X(015).
+           02 KIMLIK-NO PIC 9(11).
+           02 DOGUM-YILI PIC 9(04).
