@@ -0,0 +1,8 @@
+      * Shared report run-header - included by every batch/report
+      * program (ARRAY-BATCH, ENDEKS-BATCH, OYSONUC) so a printout can
+      * always be traced back to when and by whom it was run.
+       01  RB-CALISMA-BILGISI.
+           02 RB-CALISMA-TARIHI PIC 9(08).
+           02 RB-CALISMA-SAATI PIC 9(06).
+           02 RB-OPERATOR-ID PIC X(08) VALUE "SYSTEM".
+           02 RB-SAYFA-NO PIC 9(04) VALUE 1.
