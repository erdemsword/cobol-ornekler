@@ -0,0 +1,18 @@
+      * Shared daily exception log record - ARRAY, TAHMIN and OY all
+      * write one line here on a failure path (program id,
+      * timestamp, short reason code) so operations/security staff
+      * have one place to see how many sessions failed and why,
+      * instead of it only existing on whatever terminal was open.
+      * HK-KIMLIK-NO is only populated by OY, to let staff spot
+      * repeated failed attempts against one kimlik no; the other
+      * programs leave it zero.
+       01  HATA-KAYDI.
+           02 HK-PROGRAM-ID PIC X(08).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 HK-TARIH PIC 9(08).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 HK-SAAT PIC 9(06).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 HK-NEDEN-KODU PIC X(12).
+           02 FILLER PIC X(01) VALUE SPACE.
+           02 HK-KIMLIK-NO PIC 9(11).
