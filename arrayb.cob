@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. array-batch.
+       AUTHOR. Erdem.
+       DATE-WRITTEN. 8 Mayis.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAY-INPUT ASSIGN TO ARRAYIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ab_giris_durum.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARRAY-INPUT.
+       01  ARRAY-GIRIS-KAYDI.
+           02 AB-START PIC 9(02).
+           02 AB-END PIC 9(02).
+           02 AB-HEDEF-SAYISI PIC 9(02).
+           02 AB-HEDEF-TABLO OCCURS 10 TIMES PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 ab_giris_durum PIC XX.
+           88 ab_giris_ok VALUE "00".
+           88 ab_giris_eof VALUE "10".
+
+       01 ab_numara PIC 9(02).
+       01 ab_perform_sayaci PIC 9(02).
+       01 ab_i PIC 9(02).
+       01 ab_j PIC 9(02).
+       01 ab_islenen_sayisi PIC 9(5) COMP VALUE 0.
+       01 ab_atlanan_sayisi PIC 9(5) COMP VALUE 0.
+       01 ab_eslesti_sw PIC X(1).
+           88 ab_eslesti VALUE "E".
+       01 ab_hedef_gecerli_sw PIC X(1).
+           88 ab_hedef_gecerli VALUE "E".
+       01 ab_bulundu_tablo.
+           02 ab_bulundu PIC X(01) OCCURS 10 TIMES.
+               88 ab_hedef_bulundu VALUE "E".
+
+           COPY RAPORBASLIK.
+
+       PROCEDURE DIVISION.
+       ARRAYB-BASLA.
+           OPEN INPUT ARRAY-INPUT.
+           IF NOT ab_giris_ok
+               DISPLAY "ARRAYIN dosyasi acilamadi"
+               STOP RUN
+           END-IF.
+
+           PERFORM ARRAYB-BASLIK-YAZ.
+
+           PERFORM ARRAYB-KAYIT-ISLE UNTIL ab_giris_eof.
+
+           CLOSE ARRAY-INPUT.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Islenen kayit sayisi : " ab_islenen_sayisi.
+           DISPLAY "Atlanan gecersiz kayit sayisi : " ab_atlanan_sayisi.
+           PERFORM ARRAYB-ALT-BILGI-YAZ.
+           STOP RUN.
+
+       ARRAYB-BASLIK-YAZ.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RB-CALISMA-TARIHI.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RB-CALISMA-SAATI.
+           ACCEPT RB-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+               ON EXCEPTION
+                   MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-ACCEPT.
+           IF RB-OPERATOR-ID = SPACES
+               MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-IF.
+           DISPLAY "=================================================".
+           DISPLAY "        ARALIK TARAMA TOPLU CALISMA RAPORU".
+           DISPLAY "        Tarih : " RB-CALISMA-TARIHI
+               "  Saat : " RB-CALISMA-SAATI.
+           DISPLAY "        Operator : " RB-OPERATOR-ID
+               "  Sayfa : " RB-SAYFA-NO.
+           DISPLAY "=================================================".
+
+       ARRAYB-ALT-BILGI-YAZ.
+           DISPLAY "=================================================".
+           DISPLAY "        RAPOR SONU - Sayfa : " RB-SAYFA-NO.
+           DISPLAY "=================================================".
+
+       ARRAYB-KAYIT-ISLE.
+           READ ARRAY-INPUT
+               AT END
+                   SET ab_giris_eof TO TRUE
+               NOT AT END
+                   MOVE "E" TO ab_hedef_gecerli_sw
+                   IF AB-HEDEF-SAYISI IS NOT LESS 1
+                       AND AB-HEDEF-SAYISI IS NOT GREATER 10
+                       PERFORM ARRAYB-HEDEF-ARALIK-KONTROL
+                   END-IF
+                   IF AB-START IS GREATER AB-END
+                       OR AB-HEDEF-SAYISI IS LESS 1
+                       OR AB-HEDEF-SAYISI IS GREATER 10
+                       OR NOT ab_hedef_gecerli
+                       ADD 1 TO ab_atlanan_sayisi
+                       DISPLAY AB-START " " AB-END
+                           " -- GECERSIZ ARALIK/HEDEF, ATLANDI"
+                   ELSE
+                       ADD 1 TO ab_islenen_sayisi
+                       PERFORM ARRAYB-KAYDI-TARA
+                   END-IF
+           END-READ.
+
+       ARRAYB-HEDEF-ARALIK-KONTROL.
+           PERFORM VARYING ab_i FROM 1 BY 1
+               UNTIL ab_i IS GREATER AB-HEDEF-SAYISI
+               IF AB-HEDEF-TABLO (ab_i) IS GREATER AB-END
+                   OR AB-HEDEF-TABLO (ab_i) IS LESS AB-START
+                   MOVE "H" TO ab_hedef_gecerli_sw
+               END-IF
+           END-PERFORM.
+
+       ARRAYB-KAYDI-TARA.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Aralik : " AB-START " - " AB-END.
+           PERFORM VARYING ab_j FROM 1 BY 1
+               UNTIL ab_j IS GREATER AB-HEDEF-SAYISI
+               MOVE "H" TO ab_bulundu (ab_j)
+           END-PERFORM.
+
+           MOVE AB-START TO ab_numara.
+           COMPUTE ab_perform_sayaci = AB-END - AB-START.
+           PERFORM ab_perform_sayaci TIMES
+               ADD 1 TO ab_numara
+               MOVE "H" TO ab_eslesti_sw
+               PERFORM VARYING ab_j FROM 1 BY 1
+                   UNTIL ab_j IS GREATER AB-HEDEF-SAYISI
+                   IF ab_numara EQUAL TO AB-HEDEF-TABLO (ab_j)
+                       MOVE "E" TO ab_bulundu (ab_j)
+                       MOVE "E" TO ab_eslesti_sw
+                   END-IF
+               END-PERFORM
+               IF ab_eslesti
+                   DISPLAY ab_numara " - hedef sayi"
+               ELSE
+                   DISPLAY ab_numara
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "Hedef sayi sonuclari :".
+           PERFORM VARYING ab_j FROM 1 BY 1
+               UNTIL ab_j IS GREATER AB-HEDEF-SAYISI
+               IF ab_hedef_bulundu (ab_j)
+                   DISPLAY AB-HEDEF-TABLO (ab_j) " - BULUNDU"
+               ELSE
+                   DISPLAY AB-HEDEF-TABLO (ab_j) " - BULUNAMADI"
+               END-IF
+           END-PERFORM.
