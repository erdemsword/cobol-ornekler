@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. Erdem.
+       DATE-WRITTEN. 8 Mayis.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 MN-SECIM PIC 9(1).
+       01 MN-CIKIS-SW PIC X(1) VALUE "H".
+           88 MN-CIKIS VALUE "E".
+       PROCEDURE DIVISION.
+       MENU-BASLA.
+           PERFORM MENU-GOSTER UNTIL MN-CIKIS.
+           STOP RUN.
+
+       MENU-GOSTER.
+           DISPLAY " ".
+           DISPLAY "=================================================".
+           DISPLAY "                  ANA MENU".
+           DISPLAY "=================================================".
+           DISPLAY "1. Array araligi".
+           DISPLAY "2. Sayi tahmin oyunu".
+           DISPLAY "3. Kilo endeksi".
+           DISPLAY "4. Oy kullanma".
+           DISPLAY "5. Cikis".
+           DISPLAY "=================================================".
+           DISPLAY "Seciminizi giriniz : ".
+           ACCEPT MN-SECIM.
+
+           EVALUATE MN-SECIM
+               WHEN 1
+                   CALL "ARRAY"
+               WHEN 2
+                   CALL "tahmin"
+               WHEN 3
+                   CALL "endeks"
+               WHEN 4
+                   CALL "OY"
+               WHEN 5
+                   SET MN-CIKIS TO TRUE
+               WHEN OTHER
+                   DISPLAY "Gecersiz secim, tekrar deneyiniz"
+           END-EVALUATE.
