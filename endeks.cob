@@ -1,16 +1,44 @@
        IDENTIFICATION DIVISION.
-       
+
        PROGRAM-ID. endeks.
-       ENVIRONMENT DIVISION.   
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDEKS-HISTORY ASSIGN TO ENDEKSHIS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EH-ANAHTAR
+               FILE STATUS IS eh_durum.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ENDEKS-HISTORY.
+       01  ENDEKS-HISTORY-RECORD.
+           02 EH-ANAHTAR.
+               03 EH-AD PIC X(025).
+               03 EH-SOYAD PIC X(015).
+           02 EH-SON-ENDEKS PIC 99V9.
+           02 EH-SON-TARIH PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01 AD PIC X(025).
-       01 SOYAD PIC X(015).
+       01 PERSONEL-BILGISI.
+           COPY KISIBILGI.
        01 YAS PIC 9(03).
        01 CINSIYET PIC X(05).
        01 BOY PIC 999v9.
        01 KILO PIC 99v9.
        01 ENDEKS PIC 99v9.
+       01 eh_boy_metre PIC 9V99.
+
+       01 eh_durum PIC XX.
+           88 eh_ok VALUE "00".
+           88 eh_bulunamadi VALUE "23".
+           88 eh_dosya_yok VALUE "35".
+
+       01 eh_kayit_var_sw PIC X VALUE "N".
+           88 eh_kayit_var VALUE "Y".
+
+       01 eh_onceki_endeks PIC 99V9.
+       01 eh_bugun PIC 9(08).
        PROCEDURE DIVISION.
            DISPLAY "Ad giriniz : ".
            ACCEPT AD.
@@ -20,11 +48,13 @@
            ACCEPT YAS.
            DISPLAY "Cinsiyet giriniz : ".
            ACCEPT CINSIYET.
-           DISPLAY "Boyunuzu giriniz : ".
-           ACCEPT BOY.
-           DISPLAY "Kilonuzu giriniz : ".
-           ACCEPT KILO.
-           
+
+           PERFORM ENDEKS-BOY-AL WITH TEST AFTER
+               UNTIL BOY IS GREATER THAN 99.9
+               AND BOY IS LESS THAN 250.1.
+           PERFORM ENDEKS-KILO-AL WITH TEST AFTER
+               UNTIL KILO IS GREATER THAN 00.9.
+
            MOVE FUNCTION UPPER-CASE (AD) TO AD
            MOVE FUNCTION UPPER-CASE (SOYAD) TO SOYAD
            MOVE FUNCTION UPPER-CASE (CINSIYET) TO CINSIYET
@@ -40,9 +70,9 @@
            DISPLAY "Boy : " BOY
            DISPLAY "------".
            DISPLAY "Kilo : " KILO
-           
-           COMPUTE BOY = BOY / 100.
-           COMPUTE ENDEKS = KILO / ( BOY * BOY ).
+
+           COMPUTE eh_boy_metre = BOY / 100.
+           COMPUTE ENDEKS = KILO / ( eh_boy_metre * eh_boy_metre ).
            DISPLAY "------".
            DISPLAY "Kilo endeksi : " ENDEKS
            DISPLAY "------".
@@ -50,8 +80,71 @@
                DISPLAY "ENDEKS SONUC = ZAYIF"
            ELSE IF ENDEKS < 25 THEN
                DISPLAY "ENDEKS SONUC = NORMAL"
-           ELSE 
-               DISPLAY "ENDEKS SONUC = OBEZ"
+           ELSE IF ENDEKS < 30 THEN
+               DISPLAY "ENDEKS SONUC = FAZLA KILOLU"
+           ELSE IF ENDEKS < 35 THEN
+               DISPLAY "ENDEKS SONUC = OBEZ SINIF I"
+           ELSE IF ENDEKS < 40 THEN
+               DISPLAY "ENDEKS SONUC = OBEZ SINIF II"
+           ELSE
+               DISPLAY "ENDEKS SONUC = OBEZ SINIF III"
            END-IF.
 
-       STOP RUN.
+           PERFORM ENDEKS-GECMIS-AC.
+           MOVE AD TO EH-AD.
+           MOVE SOYAD TO EH-SOYAD.
+           READ ENDEKS-HISTORY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET eh_kayit_var TO TRUE
+                   MOVE EH-SON-ENDEKS TO eh_onceki_endeks
+           END-READ.
+
+           IF eh_kayit_var THEN
+               DISPLAY "------".
+               DISPLAY "Onceki endeks : " eh_onceki_endeks
+               IF ENDEKS > eh_onceki_endeks THEN
+                   DISPLAY "Egilim : YUKSELIYOR"
+               ELSE IF ENDEKS < eh_onceki_endeks THEN
+                   DISPLAY "Egilim : DUSUYOR"
+               ELSE
+                   DISPLAY "Egilim : SABIT"
+               END-IF
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO eh_bugun.
+           MOVE ENDEKS TO EH-SON-ENDEKS.
+           MOVE eh_bugun TO EH-SON-TARIH.
+           IF eh_kayit_var THEN
+               REWRITE ENDEKS-HISTORY-RECORD
+           ELSE
+               WRITE ENDEKS-HISTORY-RECORD
+           END-IF.
+           CLOSE ENDEKS-HISTORY.
+
+       GOBACK.
+
+       ENDEKS-BOY-AL.
+           DISPLAY "Boyunuzu giriniz (cm, orn 175) : ".
+           ACCEPT BOY.
+           IF BOY IS LESS THAN OR EQUAL TO 99.9
+               OR BOY IS GREATER THAN OR EQUAL TO 250.1 THEN
+               DISPLAY "Gecersiz boy degeri, 100 ile 250 arasinda "
+      -            "giriniz"
+           END-IF.
+
+       ENDEKS-KILO-AL.
+           DISPLAY "Kilonuzu giriniz : ".
+           ACCEPT KILO.
+           IF KILO IS LESS THAN OR EQUAL TO 00.9 THEN
+               DISPLAY "Gecersiz kilo degeri, sifirdan buyuk giriniz"
+           END-IF.
+
+       ENDEKS-GECMIS-AC.
+           OPEN I-O ENDEKS-HISTORY.
+           IF eh_dosya_yok THEN
+               OPEN OUTPUT ENDEKS-HISTORY
+               CLOSE ENDEKS-HISTORY
+               OPEN I-O ENDEKS-HISTORY
+           END-IF.
