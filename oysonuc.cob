@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OYSONUC.
+       AUTHOR. Erdem.
+       DATE-WRITTEN. 8 Mayis.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTE-MASTER ASSIGN TO VOTEMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VM-KIMLIK-NO
+               FILE STATUS IS oys_vm_durum.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOTE-MASTER.
+           COPY VOTEREC.
+
+       WORKING-STORAGE SECTION.
+       01 oys_vm_durum PIC XX.
+           88 oys_vm_ok VALUE "00".
+           88 oys_vm_eof VALUE "10".
+
+       01 oys_toplam_oy PIC 9(9) COMP VALUE 0.
+       01 oys_parti1_oy PIC 9(9) COMP VALUE 0.
+       01 oys_parti2_oy PIC 9(9) COMP VALUE 0.
+       01 oys_parti3_oy PIC 9(9) COMP VALUE 0.
+       01 oys_gecersiz_oy PIC 9(9) COMP VALUE 0.
+
+       01 oys_yuzde_parti1 PIC 999V99.
+       01 oys_yuzde_parti2 PIC 999V99.
+       01 oys_yuzde_parti3 PIC 999V99.
+       01 oys_yazdirma_yuzde PIC ZZ9.99.
+
+       COPY RAPORBASLIK.
+
+       PROCEDURE DIVISION.
+       OYSONUC-BASLA.
+           OPEN INPUT VOTE-MASTER.
+           IF NOT oys_vm_ok
+               DISPLAY "Oy sonuc raporu icin VOTEMSTR dosyasi acilamadi"
+               STOP RUN
+           END-IF.
+
+           PERFORM OYSONUC-OKU-TOPLA UNTIL oys_vm_eof.
+
+           CLOSE VOTE-MASTER.
+           PERFORM OYSONUC-YUZDE-HESAPLA.
+           PERFORM OYSONUC-BASLIK-YAZ.
+           PERFORM OYSONUC-RAPOR-YAZ.
+           PERFORM OYSONUC-ALT-BILGI-YAZ.
+           STOP RUN.
+
+       OYSONUC-BASLIK-YAZ.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RB-CALISMA-TARIHI.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RB-CALISMA-SAATI.
+           ACCEPT RB-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+               ON EXCEPTION
+                   MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-ACCEPT.
+           IF RB-OPERATOR-ID = SPACES
+               MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-IF.
+           DISPLAY "===================================".
+           DISPLAY "        OY SONUC RAPORU".
+           DISPLAY "Tarih : " RB-CALISMA-TARIHI
+               "  Saat : " RB-CALISMA-SAATI.
+           DISPLAY "Operator : " RB-OPERATOR-ID
+               "  Sayfa : " RB-SAYFA-NO.
+           DISPLAY "===================================".
+
+       OYSONUC-ALT-BILGI-YAZ.
+           DISPLAY "===================================".
+           DISPLAY "RAPOR SONU - Sayfa : " RB-SAYFA-NO.
+           DISPLAY "===================================".
+
+       OYSONUC-OKU-TOPLA.
+           READ VOTE-MASTER NEXT RECORD
+               AT END
+                   SET oys_vm_eof TO TRUE
+               NOT AT END
+                   ADD 1 TO oys_toplam_oy
+                   EVALUATE VM-OY-PARTI
+                       WHEN 1
+                           ADD 1 TO oys_parti1_oy
+                       WHEN 2
+                           ADD 1 TO oys_parti2_oy
+                       WHEN 3
+                           ADD 1 TO oys_parti3_oy
+                       WHEN OTHER
+                           ADD 1 TO oys_gecersiz_oy
+                   END-EVALUATE
+           END-READ.
+
+       OYSONUC-YUZDE-HESAPLA.
+           MOVE 0 TO oys_yuzde_parti1 oys_yuzde_parti2 oys_yuzde_parti3.
+           IF oys_toplam_oy > 0
+               COMPUTE oys_yuzde_parti1 ROUNDED =
+                   oys_parti1_oy * 100 / oys_toplam_oy
+               COMPUTE oys_yuzde_parti2 ROUNDED =
+                   oys_parti2_oy * 100 / oys_toplam_oy
+               COMPUTE oys_yuzde_parti3 ROUNDED =
+                   oys_parti3_oy * 100 / oys_toplam_oy
+           END-IF.
+
+       OYSONUC-RAPOR-YAZ.
+           DISPLAY "Toplam kullanilan oy : " oys_toplam_oy.
+           DISPLAY "-----------------------------------".
+           MOVE oys_yuzde_parti1 TO oys_yazdirma_yuzde.
+           DISPLAY "Parti 1 : " oys_parti1_oy " oy  (%"
+               oys_yazdirma_yuzde ")".
+           MOVE oys_yuzde_parti2 TO oys_yazdirma_yuzde.
+           DISPLAY "Parti 2 : " oys_parti2_oy " oy  (%"
+               oys_yazdirma_yuzde ")".
+           MOVE oys_yuzde_parti3 TO oys_yazdirma_yuzde.
+           DISPLAY "Parti 3 : " oys_parti3_oy " oy  (%"
+               oys_yazdirma_yuzde ")".
+           DISPLAY "-----------------------------------".
+           DISPLAY "Gecersiz / bos oy sayisi : " oys_gecersiz_oy.
+           DISPLAY "===================================".
