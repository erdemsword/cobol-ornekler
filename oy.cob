@@ -3,8 +3,38 @@
        AUTHOR. Erdem.
        DATE-WRITTEN. 7 Mayis.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTE-MASTER ASSIGN TO VOTEMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-KIMLIK-NO
+               FILE STATUS IS oy_vm_durum.
+           SELECT EXCEPTION-LOG ASSIGN TO HATALOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS oy_denetim_durum.
+           SELECT VOTER-ROLL ASSIGN TO SECMEN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VR-KIMLIK-NO
+               FILE STATUS IS oy_vr_durum.
        DATA DIVISION.
        FILE SECTION.
+       FD  VOTE-MASTER.
+           COPY VOTEREC.
+
+       FD  VOTER-ROLL.
+       01  VOTER-ROLL-RECORD.
+           COPY KISIBILGI REPLACING ==AD== BY ==VR-AD==
+               ==SOYAD== BY ==VR-SOYAD==
+               ==KIMLIK-NO== BY ==VR-KIMLIK-NO==
+               ==DOGUM-YILI== BY ==VR-DOGUM-YILI==.
+           02 VR-TELEFON-NO PIC 9(10).
+           02 VR-SON-SMS-KOD PIC 9(4).
+
+       FD  EXCEPTION-LOG.
+           COPY HATAKAYIT.
+
        WORKING-STORAGE SECTION.
        01 oy_kimlik_no PIC 9(11).
        01 oy_dogum_yili PIC 9(4).
@@ -12,49 +42,114 @@
        01 oy_sms_kod PIC 9(4).
        01 oy_input PIC X(30).
 
-       01 vatandas_bilgileri.
-           02 vatandas_ad_soyad PIC X(50) VALUE "Erdem KILIC".
-           02 vatandas_kimlik_no PIC 9(11) VALUE 21521454122.
-           02 vatandas_dogum_yili PIC 9(4) VALUE 1997.
-           02 vatandas_telefon_no PIC 9(10) VALUE 5241451245.
-           02 vatandas_son_sms_kod PIC 9(4) VALUE 1111.
+       01 oy_vm_durum PIC XX.
+           88 oy_vm_ok VALUE "00".
+           88 oy_vm_bulunamadi VALUE "23".
+           88 oy_vm_dosya_yok VALUE "35".
+
+       01 oy_denetim_durum PIC XX.
+           88 oy_denetim_ok VALUE "00".
+           88 oy_denetim_dosya_yok VALUE "35".
+
+       01 oy_denetim_alan PIC X(12).
+
+       01 oy_vr_durum PIC XX.
+           88 oy_vr_ok VALUE "00".
+           88 oy_vr_bulunamadi VALUE "23".
+           88 oy_vr_dosya_yok VALUE "35".
+
+       01 oy_zaman_damgasi.
+           02 oy_zaman_tarih PIC 9(08).
+           02 oy_zaman_saat PIC 9(06).
+           02 FILLER PIC X(08).
+
+       01 oy_sms_gonderim_zamani.
+           02 oy_sms_gonderim_tarih PIC 9(08).
+           02 oy_sms_gonderim_hh PIC 99.
+           02 oy_sms_gonderim_mm PIC 99.
+           02 oy_sms_gonderim_ss PIC 99.
+           02 FILLER PIC X(08).
+
+       01 oy_simdiki_zaman.
+           02 oy_simdiki_tarih PIC 9(08).
+           02 oy_simdiki_hh PIC 99.
+           02 oy_simdiki_mm PIC 99.
+           02 oy_simdiki_ss PIC 99.
+           02 FILLER PIC X(08).
+
+       01 oy_sms_izin_saniye PIC 9(4) COMP VALUE 300.
+       01 oy_gonderim_toplam_saniye PIC 9(9) COMP.
+       01 oy_simdiki_toplam_saniye PIC 9(9) COMP.
+       01 oy_gecen_saniye PIC 9(9) COMP.
+
+       01 oy_kalan_hak PIC 9(1).
+       01 oy_basarili_sw PIC X.
+           88 oy_basarili VALUE "Y".
+           88 oy_basarisiz VALUE "N".
+
        PROCEDURE DIVISION.
+       OY-BASLA.
        DISPLAY "--------------------------------".
        DISPLAY "Oy verme ekranina hosgeldiniz...".
        DISPLAY "--------------------------------".
-       
-       DISPLAY "Kimlik numaranizi giriniz : ".
-       ACCEPT oy_kimlik_no.
-       IF oy_kimlik_no = vatandas_kimlik_no THEN
-           DISPLAY "Merhaba " vatandas_ad_soyad
-       ELSE
-           DISPLAY "Kimlik numarasi eslesemedi ana menuye donuluyor"
-           STOP RUN
+
+       PERFORM OY-SECMEN-KUTUGU-AC.
+
+       MOVE 3 TO oy_kalan_hak.
+       SET oy_basarisiz TO TRUE.
+       PERFORM OY-KIMLIK-DOGRULA WITH TEST AFTER
+           UNTIL oy_basarili OR oy_kalan_hak = 0.
+       IF oy_basarisiz THEN
+           DISPLAY "Kimlik dogrulama basarisiz ana menuye donuluyor"
+           CLOSE VOTER-ROLL
+           GOBACK
        END-IF.
-       DISPLAY "Dogum yilinizi giriniz : ".
-       ACCEPT oy_dogum_yili.
-       IF oy_dogum_yili = vatandas_dogum_yili THEN
-           DISPLAY "Dogum yili eslesti"
-       ELSE
-           DISPLAY "Dogum yili eslesemedi ana menuye donuluyor"
-           STOP RUN
+
+       MOVE 3 TO oy_kalan_hak.
+       SET oy_basarisiz TO TRUE.
+       PERFORM OY-DOGUM-DOGRULA WITH TEST AFTER
+           UNTIL oy_basarili OR oy_kalan_hak = 0.
+       IF oy_basarisiz THEN
+           DISPLAY "Dogum yili dogrulama basarisiz ana menuye "
+      -        "donuluyor"
+           CLOSE VOTER-ROLL
+           GOBACK
        END-IF.
-       DISPLAY "Cep telefon numaranizi giriniz (basinda 0 olmadan): ".
-       ACCEPT oy_telefon_no.
-       IF oy_telefon_no = vatandas_telefon_no THEN
-           DISPLAY "Cep telefonuna kod gonderildi"
-       ELSE
-           DISPLAY "Telefon numarasi eslesemedi ana menuye donuluyor"
-           STOP RUN
+
+       MOVE 3 TO oy_kalan_hak.
+       SET oy_basarisiz TO TRUE.
+       PERFORM OY-TELEFON-DOGRULA WITH TEST AFTER
+           UNTIL oy_basarili OR oy_kalan_hak = 0.
+       IF oy_basarisiz THEN
+           DISPLAY "Telefon dogrulama basarisiz ana menuye donuluyor"
+           CLOSE VOTER-ROLL
+           GOBACK
        END-IF.
-       DISPLAY "Cep telefonunuza gelen sms kodunu giriniz : ".
-       ACCEPT oy_sms_kod.
-       IF oy_sms_kod = vatandas_son_sms_kod THEN
-           DISPLAY "SMS kodu eslesti"
-       ELSE
-           DISPLAY "SMS kodu eslesemedi ana menuye donuluyor"
-           STOP RUN
+
+       MOVE 2 TO oy_kalan_hak.
+       SET oy_basarisiz TO TRUE.
+       PERFORM OY-SMS-DOGRULA WITH TEST AFTER
+           UNTIL oy_basarili OR oy_kalan_hak = 0.
+       IF oy_basarisiz THEN
+           DISPLAY "SMS dogrulama basarisiz ana menuye donuluyor"
+           CLOSE VOTER-ROLL
+           GOBACK
        END-IF.
+
+       CLOSE VOTER-ROLL.
+       PERFORM VOTE-MASTER-AC.
+       MOVE oy_kimlik_no TO VM-KIMLIK-NO.
+       READ VOTE-MASTER
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               DISPLAY " "
+               DISPLAY "Bu kimlik numarasi ile daha once oy kullan"
+      -            "ilmis"
+               CLOSE VOTE-MASTER
+               GOBACK
+       END-READ.
+
        DISPLAY " "
        DISPLAY " "
        DISPLAY "-------------------------------"
@@ -63,13 +158,149 @@
        DISPLAY "Parti 3'e oy vermek icin 3 yaz."
        DISPLAY "-------------------------------"
        ACCEPT oy_input.
+
+       MOVE FUNCTION CURRENT-DATE TO oy_zaman_damgasi.
+       MOVE oy_kimlik_no TO VM-KIMLIK-NO.
+       MOVE oy_zaman_tarih TO VM-OY-TARIH.
+       MOVE oy_zaman_saat TO VM-OY-SAAT.
+
        IF oy_input = "1" THEN
+           MOVE 1 TO VM-OY-PARTI
            DISPLAY "Parti 1'e oy verme basarili"
        ELSE IF oy_input = "2" THEN
+           MOVE 2 TO VM-OY-PARTI
            DISPLAY "Parti 2'e oy verme basarili"
        ELSE IF oy_input = "3" THEN
+           MOVE 3 TO VM-OY-PARTI
            DISPLAY "Parti 3'e oy verme basarili"
        ELSE
-           DISPLAY "Oy verme basarisiz"
-       STOP RUN.
-       
+           MOVE 0 TO VM-OY-PARTI
+           DISPLAY "Oy verme basarisiz, gecersiz (bos) oy olarak "
+      -        "kaydedildi"
+       END-IF.
+
+       WRITE VOTE-MASTER-RECORD.
+       CLOSE VOTE-MASTER.
+       GOBACK.
+
+       OY-KIMLIK-DOGRULA.
+       DISPLAY "Kimlik numaranizi giriniz : ".
+       ACCEPT oy_kimlik_no.
+       MOVE oy_kimlik_no TO VR-KIMLIK-NO.
+       READ VOTER-ROLL
+           INVALID KEY
+               SUBTRACT 1 FROM oy_kalan_hak
+               DISPLAY "Kimlik numarasi eslesemedi. Kalan hak : "
+      -            oy_kalan_hak
+               MOVE "KIMLIK-NO" TO oy_denetim_alan
+               PERFORM OY-DENETIM-KAYDI-YAZ
+           NOT INVALID KEY
+               SET oy_basarili TO TRUE
+               DISPLAY "Merhaba " VR-AD " " VR-SOYAD
+       END-READ.
+
+       OY-DOGUM-DOGRULA.
+       DISPLAY "Dogum yilinizi giriniz : ".
+       ACCEPT oy_dogum_yili.
+       IF oy_dogum_yili = VR-DOGUM-YILI THEN
+           SET oy_basarili TO TRUE
+           DISPLAY "Dogum yili eslesti"
+       ELSE
+           SUBTRACT 1 FROM oy_kalan_hak
+           DISPLAY "Dogum yili eslesemedi. Kalan hak : " oy_kalan_hak
+           MOVE "DOGUM-YILI" TO oy_denetim_alan
+           PERFORM OY-DENETIM-KAYDI-YAZ
+       END-IF.
+
+       OY-TELEFON-DOGRULA.
+       DISPLAY "Cep telefon numaranizi giriniz (basinda 0 olmadan): ".
+       ACCEPT oy_telefon_no.
+       IF oy_telefon_no = VR-TELEFON-NO THEN
+           SET oy_basarili TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO oy_sms_gonderim_zamani
+           DISPLAY "Cep telefonuna kod gonderildi"
+       ELSE
+           SUBTRACT 1 FROM oy_kalan_hak
+           DISPLAY "Telefon numarasi eslesemedi. Kalan hak : "
+      -        oy_kalan_hak
+           MOVE "TELEFON-NO" TO oy_denetim_alan
+           PERFORM OY-DENETIM-KAYDI-YAZ
+       END-IF.
+
+       OY-SMS-DOGRULA.
+       DISPLAY "Cep telefonunuza gelen sms kodunu giriniz : ".
+       ACCEPT oy_sms_kod.
+       MOVE FUNCTION CURRENT-DATE TO oy_simdiki_zaman.
+       COMPUTE oy_gonderim_toplam_saniye =
+           FUNCTION INTEGER-OF-DATE(oy_sms_gonderim_tarih) * 86400
+           + oy_sms_gonderim_hh * 3600
+           + oy_sms_gonderim_mm * 60
+           + oy_sms_gonderim_ss.
+       COMPUTE oy_simdiki_toplam_saniye =
+           FUNCTION INTEGER-OF-DATE(oy_simdiki_tarih) * 86400
+           + oy_simdiki_hh * 3600
+           + oy_simdiki_mm * 60
+           + oy_simdiki_ss.
+       COMPUTE oy_gecen_saniye =
+           oy_simdiki_toplam_saniye - oy_gonderim_toplam_saniye.
+       IF oy_gecen_saniye > oy_sms_izin_saniye THEN
+           DISPLAY "SMS kodunun gecerlilik suresi doldu"
+           MOVE 0 TO oy_kalan_hak
+           MOVE "SMS-KOD-SURE" TO oy_denetim_alan
+           PERFORM OY-DENETIM-KAYDI-YAZ
+       ELSE
+           IF oy_sms_kod = VR-SON-SMS-KOD THEN
+               SET oy_basarili TO TRUE
+               DISPLAY "SMS kodu eslesti"
+           ELSE
+               SUBTRACT 1 FROM oy_kalan_hak
+               DISPLAY "SMS kodu eslesemedi. Kalan hak : " oy_kalan_hak
+               MOVE "SMS-KOD" TO oy_denetim_alan
+               PERFORM OY-DENETIM-KAYDI-YAZ
+           END-IF
+       END-IF.
+
+       VOTE-MASTER-AC.
+       OPEN I-O VOTE-MASTER.
+       IF oy_vm_dosya_yok THEN
+           OPEN OUTPUT VOTE-MASTER
+           CLOSE VOTE-MASTER
+           OPEN I-O VOTE-MASTER
+       END-IF.
+
+       OY-SECMEN-KUTUGU-AC.
+       OPEN I-O VOTER-ROLL.
+       IF oy_vr_dosya_yok THEN
+           OPEN OUTPUT VOTER-ROLL
+           MOVE 21521454122 TO VR-KIMLIK-NO
+           MOVE "Erdem" TO VR-AD
+           MOVE "KILIC" TO VR-SOYAD
+           MOVE 1997 TO VR-DOGUM-YILI
+           MOVE 5241451245 TO VR-TELEFON-NO
+           MOVE 1111 TO VR-SON-SMS-KOD
+           WRITE VOTER-ROLL-RECORD
+           MOVE 12345678901 TO VR-KIMLIK-NO
+           MOVE "Ayse" TO VR-AD
+           MOVE "YILMAZ" TO VR-SOYAD
+           MOVE 1990 TO VR-DOGUM-YILI
+           MOVE 5551234567 TO VR-TELEFON-NO
+           MOVE 2222 TO VR-SON-SMS-KOD
+           WRITE VOTER-ROLL-RECORD
+           CLOSE VOTER-ROLL
+           OPEN I-O VOTER-ROLL
+       END-IF.
+
+       OY-DENETIM-KAYDI-YAZ.
+       OPEN EXTEND EXCEPTION-LOG.
+       IF oy_denetim_dosya_yok THEN
+           OPEN OUTPUT EXCEPTION-LOG
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE TO oy_zaman_damgasi.
+       MOVE SPACES TO HATA-KAYDI.
+       MOVE "OY" TO HK-PROGRAM-ID.
+       MOVE oy_denetim_alan TO HK-NEDEN-KODU.
+       MOVE oy_zaman_tarih TO HK-TARIH.
+       MOVE oy_zaman_saat TO HK-SAAT.
+       MOVE oy_kimlik_no TO HK-KIMLIK-NO.
+       WRITE HATA-KAYDI.
+       CLOSE EXCEPTION-LOG.
