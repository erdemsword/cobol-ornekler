@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. endeks-batch.
+       AUTHOR. Erdem.
+       DATE-WRITTEN. 8 Mayis.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDEKS-INPUT ASSIGN TO ENDEKSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS eb_giris_durum.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENDEKS-INPUT.
+       01  ENDEKS-GIRIS-KAYDI.
+           COPY KISIBILGI REPLACING ==AD== BY ==EG-AD==
+               ==SOYAD== BY ==EG-SOYAD==
+               ==KIMLIK-NO== BY ==EG-KIMLIK-NO==
+               ==DOGUM-YILI== BY ==EG-DOGUM-YILI==.
+           02 EG-YAS PIC 9(03).
+           02 EG-CINSIYET PIC X(05).
+           02 EG-BOY PIC 999V9.
+           02 EG-KILO PIC 99V9.
+
+       WORKING-STORAGE SECTION.
+       01 eb_giris_durum PIC XX.
+           88 eb_giris_ok VALUE "00".
+           88 eb_giris_eof VALUE "10".
+
+       01 eb_boy_metre PIC 9V99.
+       01 eb_endeks PIC 99V9.
+       01 eb_calisan_sayisi PIC 9(5) COMP VALUE 0.
+       01 eb_atlanan_sayisi PIC 9(5) COMP VALUE 0.
+
+       COPY RAPORBASLIK.
+
+       PROCEDURE DIVISION.
+       ENDEKSB-BASLA.
+           OPEN INPUT ENDEKS-INPUT.
+           IF NOT eb_giris_ok
+               DISPLAY "ENDEKSIN dosyasi acilamadi"
+               STOP RUN
+           END-IF.
+
+           PERFORM ENDEKSB-BASLIK-YAZ.
+           DISPLAY "AD          SOYAD        BOY   KILO  ENDEKS SONUC".
+           DISPLAY "-------------------------------------------------".
+
+           PERFORM ENDEKSB-KAYIT-ISLE UNTIL eb_giris_eof.
+
+           CLOSE ENDEKS-INPUT.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Islenen personel sayisi : " eb_calisan_sayisi.
+           DISPLAY "Atlanan gecersiz kayit sayisi : " eb_atlanan_sayisi.
+           PERFORM ENDEKSB-ALT-BILGI-YAZ.
+           STOP RUN.
+
+       ENDEKSB-BASLIK-YAZ.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RB-CALISMA-TARIHI.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO RB-CALISMA-SAATI.
+           ACCEPT RB-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID"
+               ON EXCEPTION
+                   MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-ACCEPT.
+           IF RB-OPERATOR-ID = SPACES
+               MOVE "SYSTEM" TO RB-OPERATOR-ID
+           END-IF.
+           DISPLAY "=================================================".
+           DISPLAY "        YILLIK PERSONEL SAGLIK TARAMASI".
+           DISPLAY "              KILO ENDEKSI RAPORU".
+           DISPLAY "        Tarih : " RB-CALISMA-TARIHI
+               "  Saat : " RB-CALISMA-SAATI.
+           DISPLAY "        Operator : " RB-OPERATOR-ID
+               "  Sayfa : " RB-SAYFA-NO.
+           DISPLAY "=================================================".
+
+       ENDEKSB-ALT-BILGI-YAZ.
+           DISPLAY "=================================================".
+           DISPLAY "        RAPOR SONU - Sayfa : " RB-SAYFA-NO.
+           DISPLAY "=================================================".
+
+       ENDEKSB-KAYIT-ISLE.
+           READ ENDEKS-INPUT
+               AT END
+                   SET eb_giris_eof TO TRUE
+               NOT AT END
+                   IF EG-BOY IS LESS THAN OR EQUAL TO 99.9
+                       OR EG-BOY IS GREATER THAN OR EQUAL TO 250.1
+                       OR EG-KILO IS LESS THAN OR EQUAL TO 00.9
+                       ADD 1 TO eb_atlanan_sayisi
+                       DISPLAY EG-AD " " EG-SOYAD
+                           " -- GECERSIZ BOY/KILO, ATLANDI"
+                   ELSE
+                       ADD 1 TO eb_calisan_sayisi
+                       COMPUTE eb_boy_metre = EG-BOY / 100
+                       COMPUTE eb_endeks =
+                           EG-KILO / (eb_boy_metre * eb_boy_metre)
+                       PERFORM ENDEKSB-SATIR-YAZ
+                   END-IF
+           END-READ.
+
+       ENDEKSB-SATIR-YAZ.
+           IF eb_endeks < 18.5 THEN
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " ZAYIF"
+           ELSE IF eb_endeks < 25 THEN
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " NORMAL"
+           ELSE IF eb_endeks < 30 THEN
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " FAZLA KILOLU"
+           ELSE IF eb_endeks < 35 THEN
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " OBEZ SINIF I"
+           ELSE IF eb_endeks < 40 THEN
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " OBEZ SINIF II"
+           ELSE
+               DISPLAY EG-AD " " EG-SOYAD " " EG-BOY " " EG-KILO " "
+                   eb_endeks " OBEZ SINIF III"
+           END-IF.
